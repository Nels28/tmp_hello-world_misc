@@ -1,60 +1,739 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloWorldServer.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  RESPONSE PIC X(100) VALUE 
-           'HTTP/1.1 200 OK'^
-           'Content-type: text/html'^
-           '^'
-           '<html><body>Hello, World!</body></html>'.
-
-       01  SERVER-ADDRESS PIC X(16) VALUE "0.0.0.0".
-       01  SERVER-PORT PIC 9(4) VALUE 8080.
-
-       01  SERVER-SOCKET     USAGE IS POINTER.
-       01  CLIENT-SOCKET     USAGE IS POINTER.
-       01  SERVER-ADDR       USAGE IS POINTER.
-       01  CLIENT-ADDR       USAGE IS POINTER.
-
-       01  SOCKET-ADDRESS.
-           05  FAMILY      PIC S9(4) COMP.
-           05  PORT        PIC S9(4) COMP.
-           05  ADDR        PIC X(32).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE LOW-VALUES TO SOCKET-ADDRESS.
-           MOVE 2 TO FAMILY OF SOCKET-ADDRESS.
-           MOVE SERVER-PORT TO PORT OF SOCKET-ADDRESS.
-           MOVE SERVER-ADDRESS TO ADDR OF SOCKET-ADDRESS.
-           CALL "C$SOCKET" USING BY VALUE 2, BY VALUE 1, 
-                                   BY REFERENCE SOCKET-ADDRESS
-                                   GIVING SERVER-SOCKET.
-
-           IF SERVER-SOCKET < 0
-               DISPLAY "Error: Unable to create socket"
-               STOP RUN
-           END-IF.
-
-           PERFORM UNTIL FALSE
-               CALL "C$ACCEPT" USING BY VALUE SERVER-SOCKET, 
-                                       BY REFERENCE SOCKET-ADDRESS
-                                       GIVING CLIENT-SOCKET
-               IF CLIENT-SOCKET < 0
-                   DISPLAY "Error: Unable to accept connection"
-                   STOP RUN
-               END-IF
-
-               MOVE FUNCTION LENGTH OF RESPONSE TO LENGTH OF BUFFER.
-               CALL "C$WRITE" USING BY VALUE CLIENT-SOCKET, 
-                                      BY REFERENCE RESPONSE
-                                      BY VALUE LENGTH OF BUFFER
-                                      GIVING LENGTH OF RESPONSE.
-
-               CALL "C$CLOSE" USING BY VALUE CLIENT-SOCKET.
-           END-PERFORM.
-
-           CALL "C$CLOSE" USING BY VALUE SERVER-SOCKET.
-
-           STOP RUN.
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. HelloWorldServer.
+001020 AUTHOR. D-OKONKWO-BOYER.
+001030 INSTALLATION. ENTERPRISE-WEB-SERVICES.
+001040 DATE-WRITTEN. 01/05/2020.
+001050 DATE-COMPILED.
+001060*----------------------------------------------------------*
+001070*  HelloWorldServer                                         *
+001080*  MINIMAL HTTP LISTENER.  ACCEPTS CONNECTIONS ON           *
+001090*  SERVER-SOCKET, ROUTES EACH REQUEST BY METHOD/URI, AND    *
+001100*  HANDS EACH ACCEPTED CLIENT-SOCKET OFF TO A FORKED CHILD  *
+001110*  SO A SLOW CLIENT CANNOT STALL THE ACCEPT LOOP.           *
+001120*----------------------------------------------------------*
+001130*  MODIFICATION HISTORY.
+001140*  DATE       INIT  DESCRIPTION
+001150*  ---------- ----  ----------------------------------------
+001160*  01/05/2020 DOB   ORIGINAL VERSION.
+001170*  2026-08-09 DOB   LOG EACH ACCEPTED CONNECTION TO A DAILY
+001180*                   ACCESS LOG FILE.
+001190*  2026-08-09 DOB   READ SERVER-ADDRESS/SERVER-PORT FROM
+001200*                   SERVER.CFG INSTEAD OF COMPILED LITERALS.
+001210*  2026-08-09 DOB   FORK A CHILD PER ACCEPTED CONNECTION SO
+001220*                   CONCURRENT REQUESTS NO LONGER SERIALIZE.
+001230*  2026-08-09 DOB   READ AND PARSE THE INBOUND REQUEST AND
+001240*                   ROUTE BY METHOD/URI.
+001250*  2026-08-09 DOB   CHECK SHUTDOWN.FLG EACH PASS OF THE
+001260*                   ACCEPT LOOP FOR A CLEAN, GRACEFUL STOP.
+001270*  2026-08-09 DOB   LOG ACCEPT ERRORS AND KEEP SERVING
+001280*                   RATHER THAN ABENDING THE LISTENER.
+001290*  2026-08-09 DOB   BUILD THE RESPONSE FROM A STATUS/
+001300*                   CONTENT-TYPE/BODY RECORD PER ROUTE.
+001310*  2026-08-09 DOB   REJECT CLIENT ADDRESSES NOT PRESENT ON
+001320*                   THE ALWDENY.DAT ALLOW LIST.
+001330*  2026-08-09 DOB   WRITE A PERIODIC HEARTBEAT/METRICS
+001340*                   SNAPSHOT FOR EXTERNAL MONITORING.
+001350*  2026-08-10 DOB   GIVE EACH FORKED CHILD ITS OWN ACCESS-LOG
+001360*                   HANDLE, REAP FINISHED CHILDREN, MATCH THE
+001370*                   FULL URI ON /status, CAPTURE HEADERS, FAIL
+001380*                   CLOSED WHEN ALWDENY.DAT CANNOT BE LOADED,
+001390*                   AND DRIVE THE HEARTBEAT OFF WALL-CLOCK TIME.
+001400*  2026-08-10 DOB   LOG FORK FAILURES INSTEAD OF DROPPING THE
+001410*                   CONNECTION SILENTLY, CAPTURE THE FULL
+001420*                   HEADER BLOCK (NOT JUST THE FIRST LINE),
+001430*                   HONOR EXPLICIT DENY ROWS IN ALWDENY.DAT,
+001440*                   AND CHECK THE METRICS/REPORT FILE OPEN
+001450*                   STATUS LIKE EVERY OTHER FILE IN THIS SHOP.
+001460*  2026-08-10 DOB   ROLL THE ACCESS LOG OVER TO A NEW DAILY
+001470*                   FILE WHEN THE CALENDAR DAY CHANGES UNDER A
+001480*                   LONG-RUNNING LISTENER, DERIVE EVERY RESPONSE
+001490*                   LENGTH FROM ITS LITERAL/FIELD INSTEAD OF A
+001500*                   RESTATED CONSTANT, LOG WHEN ALWDENY.DAT
+001510*                   OVERFLOWS THE IN-MEMORY TABLE, AND REJECT
+001520*                   NON-GET METHODS ON /status.
+001530*----------------------------------------------------------*
+001540 ENVIRONMENT DIVISION.
+001550 INPUT-OUTPUT SECTION.
+001560 FILE-CONTROL.
+001570     SELECT SERVER-CONFIG-FILE ASSIGN TO "SERVER.CFG"
+001580         ORGANIZATION IS LINE SEQUENTIAL
+001590         FILE STATUS IS WS-CONFIG-STATUS.
+
+001600     SELECT ACCESS-LOG-FILE ASSIGN TO WS-ACCESS-LOG-PATH
+001610         ORGANIZATION IS LINE SEQUENTIAL
+001620         FILE STATUS IS WS-ALOG-STATUS.
+
+001630     SELECT ERROR-LOG-FILE ASSIGN TO "SERVER.ERR"
+001640         ORGANIZATION IS LINE SEQUENTIAL
+001650         FILE STATUS IS WS-ELOG-STATUS.
+
+001660     SELECT ALLOW-DENY-FILE ASSIGN TO "ALWDENY.DAT"
+001670         ORGANIZATION IS LINE SEQUENTIAL
+001680         FILE STATUS IS WS-ADF-STATUS.
+
+001690     SELECT SHUTDOWN-FLAG-FILE ASSIGN TO "SHUTDOWN.FLG"
+001700         ORGANIZATION IS LINE SEQUENTIAL
+001710         FILE STATUS IS WS-SHUT-STATUS.
+
+001720     SELECT METRICS-FILE ASSIGN TO "METRICS.DAT"
+001730         ORGANIZATION IS LINE SEQUENTIAL
+001740         FILE STATUS IS WS-METRICS-STATUS.
+
+001750 DATA DIVISION.
+001760 FILE SECTION.
+001770 FD  SERVER-CONFIG-FILE.
+001780 01  CONFIG-RECORD                   PIC X(80).
+
+001790 FD  ACCESS-LOG-FILE.
+001800 01  ACCESS-LOG-RECORD.
+001810     COPY ACCESSLG.
+
+001820 FD  ERROR-LOG-FILE.
+001830 01  ERROR-LOG-RECORD.
+001840     05  ELOG-TIMESTAMP              PIC X(19).
+001850     05  FILLER                      PIC X(01) VALUE SPACE.
+001860     05  ELOG-MESSAGE                PIC X(60).
+
+001870 FD  ALLOW-DENY-FILE.
+001880 01  ALLOW-DENY-RECORD.
+001890     COPY ALWDENY.
+
+001900 FD  SHUTDOWN-FLAG-FILE.
+001910 01  SHUTDOWN-FLAG-RECORD            PIC X(01).
+
+001920 FD  METRICS-FILE.
+001930 01  METRICS-RECORD.
+001940     05  MET-TIMESTAMP               PIC X(19).
+001950     05  FILLER                      PIC X(01) VALUE SPACE.
+001960     05  MET-ITERATIONS              PIC 9(09).
+001970     05  FILLER                      PIC X(01) VALUE SPACE.
+001980     05  MET-CONNECTIONS             PIC 9(09).
+
+001990 WORKING-STORAGE SECTION.
+002000*----------------------------------------------------------*
+002010*  HTTP RESPONSE LITERALS AND WORK AREAS                    *
+002020*----------------------------------------------------------*
+002030 01  DEFAULT-RESPONSE-BODY PIC X(39) VALUE
+002040     '<html><body>Hello, World!</body></html>'.
+002050 01  STATUS-RESPONSE-BODY PIC X(15) VALUE
+002060     '{"status":"up"}'.
+002070 01  METHOD-NOT-ALLOWED-BODY PIC X(19) VALUE
+002080     'Method Not Allowed.'.
+
+002090 01  HTTP-RESPONSE-INFO.
+002100     05  RESP-STATUS-LINE            PIC X(24) VALUE SPACES.
+002110     05  RESP-STATUS-LEN             PIC 9(03) COMP VALUE ZERO.
+002120     05  RESP-CONTENT-TYPE           PIC X(32) VALUE SPACES.
+002130     05  RESP-CTYPE-LEN              PIC 9(03) COMP VALUE ZERO.
+002140     05  RESP-BODY                   PIC X(64) VALUE SPACES.
+002150     05  RESP-BODY-LEN               PIC 9(03) COMP VALUE ZERO.
+
+002160 01  RESPONSE-BUFFER                 PIC X(512) VALUE SPACES.
+002170 77  WS-STRING-PTR                   PIC 9(05) COMP VALUE 1.
+002180 77  WS-RESPONSE-LEN                 PIC 9(05) COMP VALUE ZERO.
+
+002190*----------------------------------------------------------*
+002200*  INBOUND REQUEST WORK AREAS                               *
+002210*----------------------------------------------------------*
+002220 01  HTTP-REQUEST.
+002230     05  HTTP-RAW-LINE               PIC X(256).
+002240     05  HTTP-METHOD                 PIC X(10).
+002250     05  HTTP-URI                    PIC X(64).
+002260     05  HTTP-VERSION                PIC X(10).
+002270     05  HTTP-HEADERS                PIC X(200).
+
+002280 01  WS-REQUEST-LINE                 PIC X(256) VALUE SPACES.
+002290 77  WS-BUFFER-LEN                   PIC 9(05) COMP VALUE ZERO.
+002300 77  WS-BYTES-READ                   PIC S9(05) COMP VALUE ZERO.
+002310 77  WS-BYTES-WRITTEN                PIC S9(05) COMP VALUE ZERO.
+002320 77  WS-REQUEST-PTR                  PIC 9(05) COMP VALUE 1.
+002330 77  WS-HEADER-LEN                   PIC 9(05) COMP VALUE ZERO.
+
+002340*----------------------------------------------------------*
+002350*  SOCKET WORK AREAS                                        *
+002360*----------------------------------------------------------*
+002370 01  SERVER-ADDRESS                  PIC X(16) VALUE "0.0.0.0".
+002380 01  SERVER-PORT                     PIC 9(04) VALUE 8080.
+
+002390 01  SERVER-SOCKET                   PIC S9(09) COMP.
+002400 01  CLIENT-SOCKET                   PIC S9(09) COMP.
+002410 01  CLIENT-ADDR                     PIC X(32).
+002420 77  WS-CHILD-PID                    PIC S9(09) COMP VALUE ZERO.
+002430 77  WS-REAPED-PID                   PIC S9(09) COMP VALUE ZERO.
+
+002440 01  SOCKET-ADDRESS.
+002450     05  FAMILY                      PIC S9(4) COMP.
+002460     05  PORT                        PIC S9(4) COMP.
+002470     05  ADDR                        PIC X(32).
+
+002480*----------------------------------------------------------*
+002490*  CONFIGURATION WORK AREAS                                 *
+002500*----------------------------------------------------------*
+002510 77  WS-CFG-KEY                      PIC X(16).
+002520 77  WS-CFG-VALUE                    PIC X(32).
+002530 77  WS-CONFIG-STATUS                PIC X(02) VALUE SPACES.
+
+002540*----------------------------------------------------------*
+002550*  LOG AND METRICS FILE PATH / STATUS WORK AREAS            *
+002560*----------------------------------------------------------*
+002570 77  WS-ACCESS-LOG-PATH              PIC X(30) VALUE SPACES.
+002580 77  WS-CURRENT-DATE                 PIC 9(08) VALUE ZERO.
+002590 77  WS-LOG-DATE                     PIC 9(08) VALUE ZERO.
+002600 77  WS-ALOG-STATUS                  PIC X(02) VALUE SPACES.
+002610 77  WS-ELOG-STATUS                  PIC X(02) VALUE SPACES.
+002620 77  WS-ADF-STATUS                   PIC X(02) VALUE SPACES.
+002630 77  WS-SHUT-STATUS                  PIC X(02) VALUE SPACES.
+002640 77  WS-METRICS-STATUS               PIC X(02) VALUE SPACES.
+
+002650 77  WS-CURRENT-TIME                 PIC 9(08) VALUE ZERO.
+002660 01  WS-TIMESTAMP-TEXT               PIC X(19) VALUE SPACES.
+
+002670 77  WS-ITER-COUNT                   PIC 9(09) COMP VALUE ZERO.
+002680 77  WS-CONN-COUNT                   PIC 9(09) COMP VALUE ZERO.
+002690 77  WS-HEARTBEAT-SECS               PIC 9(05) COMP VALUE 30.
+002700 77  WS-LAST-HEARTBEAT-SECS          PIC S9(07) COMP VALUE -1.
+002710 77  WS-NOW-SECS                     PIC S9(07) COMP VALUE ZERO.
+002720 77  WS-HH                           PIC 9(02) VALUE ZERO.
+002730 77  WS-MM                           PIC 9(02) VALUE ZERO.
+002740 77  WS-SS                           PIC 9(02) VALUE ZERO.
+
+002750*----------------------------------------------------------*
+002760*  ALLOW/DENY TABLE - LOADED FROM ALWDENY.DAT AT STARTUP    *
+002770*----------------------------------------------------------*
+002780 01  ALLOW-DENY-TABLE.
+002790     05  AD-ENTRY OCCURS 100 TIMES INDEXED BY AD-IDX.
+002800         10  AD-ADDRESS                 PIC X(32).
+002810         10  AD-ACTION                  PIC X(01).
+002820             88  AD-ALLOW                VALUE 'A'.
+002830             88  AD-DENY                 VALUE 'D'.
+002840 77  WS-AD-COUNT                     PIC 9(03) COMP VALUE ZERO.
+
+002850*----------------------------------------------------------*
+002860*  SWITCHES                                                 *
+002870*----------------------------------------------------------*
+002880 01  WS-SWITCHES.
+002890     05  WS-CONTINUE-SW              PIC X(01) VALUE 'Y'.
+002900         88  WS-CONTINUE-LOOP        VALUE 'Y'.
+002910         88  WS-STOP-LOOP            VALUE 'N'.
+002920     05  WS-AUTHORIZED-SW            PIC X(01) VALUE 'N'.
+002930         88  WS-CONN-AUTHORIZED      VALUE 'Y'.
+002940         88  WS-CONN-REJECTED        VALUE 'N'.
+002950     05  WS-AD-DENY-SW               PIC X(01) VALUE 'N'.
+002960         88  WS-AD-DENY-MATCHED      VALUE 'Y'.
+002970         88  WS-AD-DENY-NOT-MATCHED  VALUE 'N'.
+
+002980 PROCEDURE DIVISION.
+002990*============================================================*
+003000 0000-MAINLINE.
+003010*============================================================*
+003020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003030     PERFORM 2000-CREATE-SERVER-SOCKET THRU 2000-EXIT.
+
+003040     PERFORM 3000-ACCEPT-LOOP THRU 3000-EXIT
+003050         UNTIL WS-STOP-LOOP.
+
+003060     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+003070     STOP RUN.
+
+003080*============================================================*
+003090*  1000 SERIES - STARTUP / INITIALIZATION                    *
+003100*============================================================*
+003110 1000-INITIALIZE.
+003120     PERFORM 1100-READ-CONFIG THRU 1100-EXIT.
+003130     PERFORM 1200-BUILD-LOG-NAMES THRU 1200-EXIT.
+003140     PERFORM 1300-OPEN-LOGS THRU 1300-EXIT.
+003150     PERFORM 1400-LOAD-ALLOW-DENY-TABLE THRU 1400-EXIT.
+003160     MOVE ZERO TO WS-ITER-COUNT WS-CONN-COUNT.
+003170 1000-EXIT.
+003180     EXIT.
+
+003190 1100-READ-CONFIG.
+003200     OPEN INPUT SERVER-CONFIG-FILE.
+003210     IF WS-CONFIG-STATUS NOT = '00'
+003220         DISPLAY 'Notice: SERVER.CFG not found - '
+003230                 'using compiled defaults'
+003240         GO TO 1100-EXIT
+003250     END-IF.
+
+003260     PERFORM 1110-READ-CONFIG-RECORD THRU 1110-EXIT
+003270         UNTIL WS-CONFIG-STATUS = '10'.
+
+003280     CLOSE SERVER-CONFIG-FILE.
+003290 1100-EXIT.
+003300     EXIT.
+
+003310 1110-READ-CONFIG-RECORD.
+003320     READ SERVER-CONFIG-FILE
+003330         AT END
+003340             MOVE '10' TO WS-CONFIG-STATUS
+003350         NOT AT END
+003360             PERFORM 1120-PARSE-CONFIG-LINE THRU 1120-EXIT
+003370     END-READ.
+003380 1110-EXIT.
+003390     EXIT.
+
+003400 1120-PARSE-CONFIG-LINE.
+003410     MOVE SPACES TO WS-CFG-KEY WS-CFG-VALUE.
+003420     UNSTRING CONFIG-RECORD DELIMITED BY '='
+003430         INTO WS-CFG-KEY WS-CFG-VALUE.
+003440     EVALUATE WS-CFG-KEY
+003450         WHEN 'ADDRESS'
+003460             MOVE WS-CFG-VALUE TO SERVER-ADDRESS
+003470         WHEN 'PORT'
+003480             MOVE WS-CFG-VALUE TO SERVER-PORT
+003490         WHEN OTHER
+003500             CONTINUE
+003510     END-EVALUATE.
+003520 1120-EXIT.
+003530     EXIT.
+
+003540*----------------------------------------------------------*
+003550*  BUILDS THE DAILY ACCESS-LOG FILE NAME FROM TODAY'S DATE  *
+003560*  AND RECORDS THE DAY IT WAS BUILT FOR SO 3196-CHECK-LOG-  *
+003570*  ROLLOVER CAN TELL WHEN IT IS TIME TO SWITCH FILES.       *
+003580*----------------------------------------------------------*
+003590 1200-BUILD-LOG-NAMES.
+003600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003610     STRING 'ACCESS' DELIMITED BY SIZE
+003620            WS-CURRENT-DATE DELIMITED BY SIZE
+003630            '.LOG' DELIMITED BY SIZE
+003640         INTO WS-ACCESS-LOG-PATH.
+003650     MOVE WS-CURRENT-DATE TO WS-LOG-DATE.
+003660 1200-EXIT.
+003670     EXIT.
+
+003680 1300-OPEN-LOGS.
+003690     PERFORM 1310-OPEN-ACCESS-LOG THRU 1310-EXIT.
+
+003700     OPEN EXTEND ERROR-LOG-FILE.
+003710     IF WS-ELOG-STATUS = '35'
+003720         OPEN OUTPUT ERROR-LOG-FILE
+003730     END-IF.
+003740 1300-EXIT.
+003750     EXIT.
+
+003760*----------------------------------------------------------*
+003770*  OPENS ACCESS-LOG-FILE UNDER WHATEVER NAME IS CURRENTLY   *
+003780*  IN WS-ACCESS-LOG-PATH.  SHARED BY STARTUP, BY EACH       *
+003790*  FORKED CHILD (WHICH NEEDS ITS OWN HANDLE), AND BY THE    *
+003800*  MIDNIGHT ROLLOVER CHECK (WHICH POINTS THIS AT A NEW      *
+003810*  FILE NAME BEFORE CALLING HERE).                          *
+003820*----------------------------------------------------------*
+003830 1310-OPEN-ACCESS-LOG.
+003840     OPEN EXTEND ACCESS-LOG-FILE.
+003850     IF WS-ALOG-STATUS = '35'
+003860         OPEN OUTPUT ACCESS-LOG-FILE
+003870     END-IF.
+003880 1310-EXIT.
+003890     EXIT.
+
+003900 1400-LOAD-ALLOW-DENY-TABLE.
+003910     MOVE ZERO TO WS-AD-COUNT.
+003920     OPEN INPUT ALLOW-DENY-FILE.
+003930     IF WS-ADF-STATUS NOT = '00'
+003940         PERFORM 1405-LOG-ALLOW-DENY-LOAD-FAILURE THRU 1405-EXIT
+003950         GO TO 1400-EXIT
+003960     END-IF.
+
+003970     PERFORM 1410-READ-ALLOW-DENY-RECORD THRU 1410-EXIT
+003980         UNTIL WS-ADF-STATUS = '10'.
+
+003990     CLOSE ALLOW-DENY-FILE.
+004000 1400-EXIT.
+004010     EXIT.
+
+004020 1405-LOG-ALLOW-DENY-LOAD-FAILURE.
+004030     DISPLAY 'Notice: ALWDENY.DAT not found - '
+004040             'denying all clients'.
+004050     PERFORM 8000-FORMAT-TIMESTAMP THRU 8000-EXIT.
+004060     MOVE WS-TIMESTAMP-TEXT TO ELOG-TIMESTAMP.
+004070     MOVE 'ALWDENY.DAT unavailable at startup - failing closed'
+004080         TO ELOG-MESSAGE.
+004090     WRITE ERROR-LOG-RECORD.
+004100 1405-EXIT.
+004110     EXIT.
+
+004120 1410-READ-ALLOW-DENY-RECORD.
+004130     READ ALLOW-DENY-FILE
+004140         AT END
+004150             MOVE '10' TO WS-ADF-STATUS
+004160         NOT AT END
+004170             PERFORM 1420-STORE-ALLOW-DENY-ENTRY THRU 1420-EXIT
+004180     END-READ.
+004190 1410-EXIT.
+004200     EXIT.
+
+004210 1420-STORE-ALLOW-DENY-ENTRY.
+004220     IF WS-AD-COUNT < 100
+004230         ADD 1 TO WS-AD-COUNT
+004240         SET AD-IDX TO WS-AD-COUNT
+004250         MOVE ALLOW-DENY-RECORD TO AD-ENTRY (AD-IDX)
+004260     ELSE
+004270         PERFORM 1425-LOG-ALLOW-DENY-OVERFLOW THRU 1425-EXIT
+004280     END-IF.
+004290 1420-EXIT.
+004300     EXIT.
+
+004310 1425-LOG-ALLOW-DENY-OVERFLOW.
+004320     PERFORM 8000-FORMAT-TIMESTAMP THRU 8000-EXIT.
+004330     MOVE WS-TIMESTAMP-TEXT TO ELOG-TIMESTAMP.
+004340     MOVE 'ALWDENY.DAT exceeds 100 rows - entry ignored'
+004350         TO ELOG-MESSAGE.
+004360     WRITE ERROR-LOG-RECORD.
+004370     DISPLAY 'Warning: ALWDENY.DAT has more than 100 rows'.
+004380 1425-EXIT.
+004390     EXIT.
+
+004400*============================================================*
+004410*  2000 SERIES - LISTENER SOCKET STARTUP                     *
+004420*============================================================*
+004430 2000-CREATE-SERVER-SOCKET.
+004440     MOVE LOW-VALUES TO SOCKET-ADDRESS.
+004450     MOVE 2 TO FAMILY OF SOCKET-ADDRESS.
+004460     MOVE SERVER-PORT TO PORT OF SOCKET-ADDRESS.
+004470     MOVE SERVER-ADDRESS TO ADDR OF SOCKET-ADDRESS.
+004480     CALL "C$SOCKET" USING BY VALUE 2, BY VALUE 1,
+004490                             BY REFERENCE SOCKET-ADDRESS
+004500                             GIVING SERVER-SOCKET.
+
+004510     IF SERVER-SOCKET < 0
+004520         DISPLAY "Error: Unable to create socket"
+004530         STOP RUN
+004540     END-IF.
+004550 2000-EXIT.
+004560     EXIT.
+
+004570*============================================================*
+004580*  3000 SERIES - ACCEPT LOOP, ONE PASS PER PERFORM            *
+004590*============================================================*
+004600 3000-ACCEPT-LOOP.
+004610     PERFORM 3100-CHECK-SHUTDOWN-FLAG THRU 3100-EXIT.
+004620     IF WS-STOP-LOOP
+004630         GO TO 3000-EXIT
+004640     END-IF.
+
+004650     PERFORM 3196-CHECK-LOG-ROLLOVER THRU 3196-EXIT.
+
+004660     ADD 1 TO WS-ITER-COUNT.
+
+004670     CALL "C$ACCEPT" USING BY VALUE SERVER-SOCKET,
+004680                             BY REFERENCE SOCKET-ADDRESS
+004690                             GIVING CLIENT-SOCKET.
+
+004700     IF CLIENT-SOCKET < 0
+004710         PERFORM 3150-LOG-ACCEPT-ERROR THRU 3150-EXIT
+004720         GO TO 3190-HEARTBEAT-CHECK
+004730     END-IF.
+
+004740     MOVE ADDR OF SOCKET-ADDRESS TO CLIENT-ADDR.
+004750     ADD 1 TO WS-CONN-COUNT.
+
+004760     PERFORM 3300-CHECK-AUTHORIZATION THRU 3300-EXIT.
+
+004770     IF WS-CONN-REJECTED
+004780         MOVE ZERO TO WS-BYTES-WRITTEN
+004790         PERFORM 3800-LOG-CONNECTION THRU 3800-EXIT
+004800         CALL "C$CLOSE" USING BY VALUE CLIENT-SOCKET
+004810         GO TO 3190-HEARTBEAT-CHECK
+004820     END-IF.
+
+004830     CALL "C$FORK" GIVING WS-CHILD-PID.
+
+004840     IF WS-CHILD-PID = 0
+004850         PERFORM 3395-REOPEN-CHILD-ACCESS-LOG THRU 3395-EXIT
+004860         PERFORM 3400-READ-REQUEST THRU 3400-EXIT
+004870         PERFORM 3500-ROUTE-REQUEST THRU 3500-EXIT
+004880         PERFORM 3600-BUILD-RESPONSE THRU 3600-EXIT
+004890         PERFORM 3700-WRITE-RESPONSE THRU 3700-EXIT
+004900         PERFORM 3800-LOG-CONNECTION THRU 3800-EXIT
+004910         CALL "C$CLOSE" USING BY VALUE CLIENT-SOCKET
+004920         STOP RUN
+004930     ELSE
+004940         IF WS-CHILD-PID < 0
+004950             PERFORM 3396-LOG-FORK-ERROR THRU 3396-EXIT
+004960         END-IF
+004970         CALL "C$CLOSE" USING BY VALUE CLIENT-SOCKET
+004980     END-IF.
+
+004990 3190-HEARTBEAT-CHECK.
+005000     PERFORM 3192-REAP-FINISHED-CHILDREN THRU 3192-EXIT.
+005010     PERFORM 3195-COMPUTE-NOW-SECONDS THRU 3195-EXIT.
+005020     IF WS-LAST-HEARTBEAT-SECS < 0
+005030        OR WS-NOW-SECS < WS-LAST-HEARTBEAT-SECS
+005040        OR (WS-NOW-SECS - WS-LAST-HEARTBEAT-SECS)
+005050               NOT LESS THAN WS-HEARTBEAT-SECS
+005060         PERFORM 3900-WRITE-HEARTBEAT THRU 3900-EXIT
+005070         MOVE WS-NOW-SECS TO WS-LAST-HEARTBEAT-SECS
+005080     END-IF.
+005090 3000-EXIT.
+005100     EXIT.
+
+005110 3100-CHECK-SHUTDOWN-FLAG.
+005120     OPEN INPUT SHUTDOWN-FLAG-FILE.
+005130     IF WS-SHUT-STATUS = '00'
+005140         CLOSE SHUTDOWN-FLAG-FILE
+005150         DISPLAY 'Shutdown flag detected - closing listener'
+005160         SET WS-STOP-LOOP TO TRUE
+005170     END-IF.
+005180 3100-EXIT.
+005190     EXIT.
+
+005200 3150-LOG-ACCEPT-ERROR.
+005210     PERFORM 8000-FORMAT-TIMESTAMP THRU 8000-EXIT.
+005220     MOVE WS-TIMESTAMP-TEXT TO ELOG-TIMESTAMP.
+005230     MOVE 'Unable to accept connection - continuing'
+005240         TO ELOG-MESSAGE.
+005250     WRITE ERROR-LOG-RECORD.
+005260     DISPLAY 'Warning: unable to accept connection'.
+005270 3150-EXIT.
+005280     EXIT.
+
+005290*----------------------------------------------------------*
+005300*  CHECKS WHETHER THE CALENDAR DAY HAS CHANGED SINCE THE    *
+005310*  CURRENT ACCESS-LOG FILE NAME WAS BUILT.  A LONG-RUNNING  *
+005320*  LISTENER THAT NEVER RESTARTS MUST STILL ROLL OVER TO A   *
+005330*  NEW ACCESSyyyymmdd.LOG AT MIDNIGHT RATHER THAN KEEP       *
+005340*  WRITING THE STARTUP DAY'S FILE FOREVER.                  *
+005350*----------------------------------------------------------*
+005360 3196-CHECK-LOG-ROLLOVER.
+005370     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005380     IF WS-CURRENT-DATE NOT = WS-LOG-DATE
+005390         CLOSE ACCESS-LOG-FILE
+005400         PERFORM 1200-BUILD-LOG-NAMES THRU 1200-EXIT
+005410         PERFORM 1310-OPEN-ACCESS-LOG THRU 1310-EXIT
+005420     END-IF.
+005430 3196-EXIT.
+005440     EXIT.
+
+005450*----------------------------------------------------------*
+005460*  CHILD REOPENS ITS OWN COPY OF ACCESS-LOG-FILE RIGHT      *
+005470*  AFTER THE FORK SO IT DOES NOT SHARE THE PARENT'S         *
+005480*  INHERITED, POSSIBLY-BUFFERED FILE HANDLE.  THE PARENT    *
+005490*  HAS ALREADY POINTED WS-ACCESS-LOG-PATH AT TODAY'S FILE   *
+005500*  VIA 3196-CHECK-LOG-ROLLOVER BEFORE THIS FORK HAPPENED.   *
+005510*----------------------------------------------------------*
+005520 3395-REOPEN-CHILD-ACCESS-LOG.
+005530     CLOSE ACCESS-LOG-FILE.
+005540     PERFORM 1310-OPEN-ACCESS-LOG THRU 1310-EXIT.
+005550 3395-EXIT.
+005560     EXIT.
+
+005570 3396-LOG-FORK-ERROR.
+005580     PERFORM 8000-FORMAT-TIMESTAMP THRU 8000-EXIT.
+005590     MOVE WS-TIMESTAMP-TEXT TO ELOG-TIMESTAMP.
+005600     MOVE 'Unable to fork child - connection dropped'
+005610         TO ELOG-MESSAGE.
+005620     WRITE ERROR-LOG-RECORD.
+005630     DISPLAY 'Warning: unable to fork child process'.
+005640 3396-EXIT.
+005650     EXIT.
+
+005660*----------------------------------------------------------*
+005670*  NON-BLOCKING REAP OF ANY CHILDREN THAT HAVE ALREADY      *
+005680*  EXITED, SO FORKED CONNECTION HANDLERS DO NOT LINGER AS   *
+005690*  ZOMBIES UNTIL THE LISTENER ITSELF TERMINATES.            *
+005700*----------------------------------------------------------*
+005710 3192-REAP-FINISHED-CHILDREN.
+005720     MOVE 1 TO WS-REAPED-PID.
+005730     PERFORM 3193-REAP-ONE-CHILD THRU 3193-EXIT
+005740         UNTIL WS-REAPED-PID NOT > 0.
+005750 3192-EXIT.
+005760     EXIT.
+
+005770 3193-REAP-ONE-CHILD.
+005780     CALL "C$WAITPID" USING BY VALUE -1, BY VALUE 1
+005790                              GIVING WS-REAPED-PID.
+005800 3193-EXIT.
+005810     EXIT.
+
+005820 3195-COMPUTE-NOW-SECONDS.
+005830     ACCEPT WS-CURRENT-TIME FROM TIME.
+005840     MOVE WS-CURRENT-TIME (1:2) TO WS-HH.
+005850     MOVE WS-CURRENT-TIME (3:2) TO WS-MM.
+005860     MOVE WS-CURRENT-TIME (5:2) TO WS-SS.
+005870     COMPUTE WS-NOW-SECS = (WS-HH * 3600) + (WS-MM * 60) + WS-SS.
+005880 3195-EXIT.
+005890     EXIT.
+
+005900 3300-CHECK-AUTHORIZATION.
+005910     SET WS-CONN-REJECTED TO TRUE.
+005920     SET WS-AD-DENY-NOT-MATCHED TO TRUE.
+005930     IF WS-AD-COUNT = 0
+005940         GO TO 3300-EXIT
+005950     END-IF.
+
+005960     PERFORM 3310-SEARCH-ALLOW-DENY-ENTRY THRU 3310-EXIT
+005970         VARYING AD-IDX FROM 1 BY 1
+005980         UNTIL AD-IDX > WS-AD-COUNT
+005990            OR WS-CONN-AUTHORIZED
+006000            OR WS-AD-DENY-MATCHED.
+006010 3300-EXIT.
+006020     EXIT.
+
+006030 3310-SEARCH-ALLOW-DENY-ENTRY.
+006040     IF AD-ADDRESS OF AD-ENTRY (AD-IDX) = CLIENT-ADDR
+006050         IF AD-ALLOW OF AD-ENTRY (AD-IDX)
+006060             SET WS-CONN-AUTHORIZED TO TRUE
+006070         ELSE
+006080             SET WS-AD-DENY-MATCHED TO TRUE
+006090         END-IF
+006100     END-IF.
+006110 3310-EXIT.
+006120     EXIT.
+
+006130 3400-READ-REQUEST.
+006140     MOVE SPACES TO HTTP-RAW-LINE HTTP-METHOD HTTP-URI
+006150                    HTTP-VERSION HTTP-HEADERS WS-REQUEST-LINE.
+006160     MOVE 256 TO WS-BUFFER-LEN.
+006170     CALL "C$READ" USING BY VALUE CLIENT-SOCKET,
+006180                           BY REFERENCE HTTP-RAW-LINE
+006190                           BY VALUE WS-BUFFER-LEN
+006200                           GIVING WS-BYTES-READ.
+
+006210     IF WS-BYTES-READ > 0
+006220         MOVE 1 TO WS-REQUEST-PTR
+006230         UNSTRING HTTP-RAW-LINE DELIMITED BY X'0D0A'
+006240             INTO WS-REQUEST-LINE
+006250             WITH POINTER WS-REQUEST-PTR
+006260         IF WS-REQUEST-PTR < 257
+006270             COMPUTE WS-HEADER-LEN = 257 - WS-REQUEST-PTR
+006280             MOVE HTTP-RAW-LINE (WS-REQUEST-PTR : WS-HEADER-LEN)
+006290                 TO HTTP-HEADERS
+006300         END-IF
+006310         UNSTRING WS-REQUEST-LINE DELIMITED BY SPACE
+006320             INTO HTTP-METHOD HTTP-URI HTTP-VERSION
+006330     END-IF.
+006340 3400-EXIT.
+006350     EXIT.
+
+006360*----------------------------------------------------------*
+006370*  EACH RESPONSE LENGTH IS DERIVED WITH FUNCTION LENGTH OF  *
+006380*  THE EXACT LITERAL/FIELD MOVED ABOVE IT RATHER THAN BEING *
+006390*  RESTATED AS A SEPARATE NUMERIC CONSTANT, SO THE LENGTH   *
+006400*  CAN NEVER DRIFT OUT OF STEP WITH THE TEXT IT DESCRIBES.  *
+006410*----------------------------------------------------------*
+006420 3500-ROUTE-REQUEST.
+006430     MOVE SPACES TO RESP-STATUS-LINE RESP-CONTENT-TYPE
+006440                    RESP-BODY.
+006450     EVALUATE TRUE
+006460         WHEN FUNCTION TRIM(HTTP-URI) = '/status'
+006470                 AND FUNCTION TRIM(HTTP-METHOD) = 'GET'
+006480             MOVE '200 OK' TO RESP-STATUS-LINE
+006490             MOVE FUNCTION LENGTH('200 OK') TO RESP-STATUS-LEN
+006500             MOVE 'application/json' TO RESP-CONTENT-TYPE
+006510             MOVE FUNCTION LENGTH('application/json')
+006520                 TO RESP-CTYPE-LEN
+006530             MOVE STATUS-RESPONSE-BODY TO RESP-BODY
+006540             MOVE FUNCTION LENGTH(STATUS-RESPONSE-BODY)
+006550                 TO RESP-BODY-LEN
+006560         WHEN FUNCTION TRIM(HTTP-URI) = '/status'
+006570             MOVE '405 Method Not Allowed' TO RESP-STATUS-LINE
+006580             MOVE FUNCTION LENGTH('405 Method Not Allowed')
+006590                 TO RESP-STATUS-LEN
+006600             MOVE 'text/plain' TO RESP-CONTENT-TYPE
+006610             MOVE FUNCTION LENGTH('text/plain') TO RESP-CTYPE-LEN
+006620             MOVE METHOD-NOT-ALLOWED-BODY TO RESP-BODY
+006630             MOVE FUNCTION LENGTH(METHOD-NOT-ALLOWED-BODY)
+006640                 TO RESP-BODY-LEN
+006650         WHEN OTHER
+006660             MOVE '200 OK' TO RESP-STATUS-LINE
+006670             MOVE FUNCTION LENGTH('200 OK') TO RESP-STATUS-LEN
+006680             MOVE 'text/html' TO RESP-CONTENT-TYPE
+006690             MOVE FUNCTION LENGTH('text/html') TO RESP-CTYPE-LEN
+006700             MOVE DEFAULT-RESPONSE-BODY TO RESP-BODY
+006710             MOVE FUNCTION LENGTH(DEFAULT-RESPONSE-BODY)
+006720                 TO RESP-BODY-LEN
+006730     END-EVALUATE.
+006740 3500-EXIT.
+006750     EXIT.
+
+006760 3600-BUILD-RESPONSE.
+006770     MOVE SPACES TO RESPONSE-BUFFER.
+006780     MOVE 1 TO WS-STRING-PTR.
+006790     STRING 'HTTP/1.1 ' DELIMITED BY SIZE
+006800            RESP-STATUS-LINE (1:RESP-STATUS-LEN)
+006810                DELIMITED BY SIZE
+006820            X'0D0A' DELIMITED BY SIZE
+006830            'Content-type: ' DELIMITED BY SIZE
+006840            RESP-CONTENT-TYPE (1:RESP-CTYPE-LEN)
+006850                DELIMITED BY SIZE
+006860            X'0D0A' DELIMITED BY SIZE
+006870            X'0D0A' DELIMITED BY SIZE
+006880            RESP-BODY (1:RESP-BODY-LEN) DELIMITED BY SIZE
+006890         INTO RESPONSE-BUFFER
+006900         WITH POINTER WS-STRING-PTR.
+006910     COMPUTE WS-RESPONSE-LEN = WS-STRING-PTR - 1.
+006920 3600-EXIT.
+006930     EXIT.
+
+006940 3700-WRITE-RESPONSE.
+006950     CALL "C$WRITE" USING BY VALUE CLIENT-SOCKET,
+006960                            BY REFERENCE RESPONSE-BUFFER
+006970                            BY VALUE WS-RESPONSE-LEN
+006980                            GIVING WS-BYTES-WRITTEN.
+006990 3700-EXIT.
+007000     EXIT.
+
+007010 3800-LOG-CONNECTION.
+007020     PERFORM 8000-FORMAT-TIMESTAMP THRU 8000-EXIT.
+007030     MOVE WS-TIMESTAMP-TEXT TO ALOG-TIMESTAMP.
+007040     MOVE CLIENT-ADDR TO ALOG-CLIENT-ADDR.
+007050     IF WS-CONN-REJECTED
+007060         MOVE ZERO TO ALOG-BYTES-WRITTEN
+007070         SET ALOG-STATUS-DENIED TO TRUE
+007080     ELSE
+007090         MOVE WS-BYTES-WRITTEN TO ALOG-BYTES-WRITTEN
+007100         SET ALOG-STATUS-OK TO TRUE
+007110     END-IF.
+007120     WRITE ACCESS-LOG-RECORD.
+007130 3800-EXIT.
+007140     EXIT.
+
+007150 3900-WRITE-HEARTBEAT.
+007160     PERFORM 8000-FORMAT-TIMESTAMP THRU 8000-EXIT.
+007170     MOVE WS-TIMESTAMP-TEXT TO MET-TIMESTAMP.
+007180     MOVE WS-ITER-COUNT TO MET-ITERATIONS.
+007190     MOVE WS-CONN-COUNT TO MET-CONNECTIONS.
+007200     OPEN OUTPUT METRICS-FILE.
+007210     IF WS-METRICS-STATUS NOT = '00'
+007220         PERFORM 3910-LOG-METRICS-ERROR THRU 3910-EXIT
+007230         GO TO 3900-EXIT
+007240     END-IF.
+007250     WRITE METRICS-RECORD.
+007260     CLOSE METRICS-FILE.
+007270 3900-EXIT.
+007280     EXIT.
+
+007290 3910-LOG-METRICS-ERROR.
+007300     MOVE WS-TIMESTAMP-TEXT TO ELOG-TIMESTAMP.
+007310     MOVE 'Unable to open METRICS.DAT - heartbeat skipped'
+007320         TO ELOG-MESSAGE.
+007330     WRITE ERROR-LOG-RECORD.
+007340     DISPLAY 'Warning: unable to open METRICS.DAT'.
+007350 3910-EXIT.
+007360     EXIT.
+
+007370*============================================================*
+007380*  8000 SERIES - SHARED UTILITY PARAGRAPHS                   *
+007390*============================================================*
+007400 8000-FORMAT-TIMESTAMP.
+007410     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+007420     ACCEPT WS-CURRENT-TIME FROM TIME.
+007430     STRING WS-CURRENT-DATE (1:4) '-' WS-CURRENT-DATE (5:2) '-'
+007440            WS-CURRENT-DATE (7:2) ' '
+007450            WS-CURRENT-TIME (1:2) ':' WS-CURRENT-TIME (3:2) ':'
+007460            WS-CURRENT-TIME (5:2)
+007470         DELIMITED BY SIZE INTO WS-TIMESTAMP-TEXT.
+007480 8000-EXIT.
+007490     EXIT.
+
+007500*============================================================*
+007510*  9000 SERIES - SHUTDOWN                                    *
+007520*============================================================*
+007530 9000-TERMINATE.
+007540     CALL "C$CLOSE" USING BY VALUE SERVER-SOCKET.
+007550     CLOSE ACCESS-LOG-FILE.
+007560     CLOSE ERROR-LOG-FILE.
+007570 9000-EXIT.
+007580     EXIT.
