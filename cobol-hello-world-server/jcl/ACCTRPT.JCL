@@ -0,0 +1,11 @@
+//ACCTRPT  JOB  (ACCTG),'ACCESS LOG SUMMARY',CLASS=A,MSGCLASS=X
+//*---------------------------------------------------------------
+//* NIGHTLY STEP: SUMMARIZE THE PRIOR DAY'S HelloWorldServer
+//* ACCESS LOG FOR THE MORNING OPS REVIEW.
+//* ALOGRPT IS THE 8-CHARACTER LOAD MODULE NAME THE AccessLogReport
+//* SOURCE IS LINK-EDITED UNDER; PGM= CANNOT CARRY THE FULL
+//* PROGRAM-ID SINCE JES LIMITS LOAD MODULE NAMES TO 8 CHARACTERS.
+//*---------------------------------------------------------------
+//RPTSTEP  EXEC PGM=ALOGRPT,PARM='ACCESS20260808.LOG'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
