@@ -0,0 +1,17 @@
+001000*----------------------------------------------------------*
+001010*  ACCESSLG.CPY                                            *
+001020*  ACCESS LOG RECORD LAYOUT - SHARED BY THE LIVE LISTENER   *
+001030*  (HelloWorldServer) AND THE NIGHTLY SUMMARY REPORT        *
+001040*  (AccessLogReport).  ONE RECORD IS WRITTEN FOR EVERY      *
+001050*  CONNECTION THE LISTENER ACCEPTS.                         *
+001060*----------------------------------------------------------*
+001070     05  ALOG-TIMESTAMP              PIC X(19).
+001080     05  FILLER                      PIC X(01) VALUE SPACE.
+001090     05  ALOG-CLIENT-ADDR            PIC X(32).
+001100     05  FILLER                      PIC X(01) VALUE SPACE.
+001110     05  ALOG-BYTES-WRITTEN          PIC 9(09).
+001120     05  FILLER                      PIC X(01) VALUE SPACE.
+001130     05  ALOG-STATUS                 PIC X(04).
+001140         88  ALOG-STATUS-OK          VALUE 'OK  '.
+001150         88  ALOG-STATUS-DENIED      VALUE 'DENY'.
+001160         88  ALOG-STATUS-ERROR       VALUE 'ERR '.
