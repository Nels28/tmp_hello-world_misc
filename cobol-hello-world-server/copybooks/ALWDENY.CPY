@@ -0,0 +1,10 @@
+001000*----------------------------------------------------------*
+001010*  ALWDENY.CPY                                             *
+001020*  ALLOW/DENY LIST RECORD LAYOUT, KEYED BY CLIENT ADDRESS.  *
+001030*  MAINTAINED OFFLINE AS ALWDENY.DAT AND LOADED INTO A      *
+001040*  TABLE AT LISTENER STARTUP.                               *
+001050*----------------------------------------------------------*
+001060     05  AD-ADDRESS                  PIC X(32).
+001070     05  AD-ACTION                   PIC X(01).
+001080         88  AD-ALLOW                VALUE 'A'.
+001090         88  AD-DENY                 VALUE 'D'.
