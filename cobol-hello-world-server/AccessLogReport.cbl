@@ -0,0 +1,225 @@
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. AccessLogReport.
+001020 AUTHOR. D-OKONKWO-BOYER.
+001030 INSTALLATION. ENTERPRISE-WEB-SERVICES.
+001040 DATE-WRITTEN. 2026-08-09.
+001050 DATE-COMPILED.
+001060*----------------------------------------------------------*
+001070*  AccessLogReport                                          *
+001080*  NIGHTLY BATCH STEP THAT READS A DAY'S ACCESS LOG FILE     *
+001090*  PRODUCED BY HelloWorldServer AND PRODUCES A SUMMARY FOR   *
+001100*  THE MORNING OPS REVIEW: TOTAL CONNECTIONS, CONNECTIONS    *
+001110*  PER HOUR, AND A COUNT OF DENIED/ERROR ENTRIES.  RUNS AS   *
+001120*  ITS OWN STEP, SEPARATE FROM THE LIVE LISTENER.            *
+001130*                                                             *
+001140*  THE LOG FILE TO SUMMARIZE IS TAKEN FROM THE FIRST          *
+001150*  COMMAND-LINE ARGUMENT (THE JCL STEP'S PARM).  WHEN NO      *
+001160*  ARGUMENT IS SUPPLIED, YESTERDAY'S DAILY LOG IS ASSUMED,    *
+001170*  SINCE THIS STEP NORMALLY RUNS AFTER MIDNIGHT AGAINST THE   *
+001180*  PRIOR DAY'S TRAFFIC.                                       *
+001190*----------------------------------------------------------*
+001200*  MODIFICATION HISTORY.
+001210*  DATE       INIT  DESCRIPTION
+001220*  ---------- ----  ----------------------------------------
+001230*  2026-08-09 DOB   ORIGINAL VERSION.
+001240*----------------------------------------------------------*
+001250 ENVIRONMENT DIVISION.
+001260 INPUT-OUTPUT SECTION.
+001270 FILE-CONTROL.
+001280     SELECT ACCESS-LOG-FILE ASSIGN TO WS-INPUT-LOG-PATH
+001290         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS WS-ALOG-STATUS.
+
+001310     SELECT REPORT-FILE ASSIGN TO "ACCTRPT.OUT"
+001320         ORGANIZATION IS LINE SEQUENTIAL
+001330         FILE STATUS IS WS-RPT-STATUS.
+
+001340 DATA DIVISION.
+001350 FILE SECTION.
+001360 FD  ACCESS-LOG-FILE.
+001370 01  ACCESS-LOG-RECORD.
+001380     COPY ACCESSLG.
+
+001390 FD  REPORT-FILE.
+001400 01  REPORT-LINE                     PIC X(80).
+
+001410 WORKING-STORAGE SECTION.
+001420 77  WS-ALOG-STATUS                  PIC X(02) VALUE SPACES.
+001430 77  WS-RPT-STATUS                   PIC X(02) VALUE SPACES.
+
+001440 01  WS-SWITCHES.
+001450     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+001460         88  WS-EOF                  VALUE 'Y'.
+001470         88  WS-NOT-EOF              VALUE 'N'.
+
+001480 77  WS-INPUT-LOG-PATH               PIC X(40) VALUE SPACES.
+001490 77  WS-COMMAND-LINE                 PIC X(40) VALUE SPACES.
+
+001500 77  WS-TODAY-DATE                   PIC 9(08) VALUE ZERO.
+001510 77  WS-TODAY-INTEGER                PIC S9(09) COMP VALUE ZERO.
+001520 77  WS-YESTERDAY-INTEGER            PIC S9(09) COMP VALUE ZERO.
+001530 01  WS-YESTERDAY-DATE               PIC 9(08) VALUE ZERO.
+
+001540 77  WS-TOTAL-CONNECTIONS            PIC 9(09) COMP VALUE ZERO.
+001550 77  WS-ERROR-ENTRY-COUNT            PIC 9(09) COMP VALUE ZERO.
+001560 77  WS-TOTAL-CONN-DISPLAY           PIC ZZZZZZZZ9.
+001570 77  WS-ERROR-COUNT-DISPLAY          PIC ZZZZZZZZ9.
+
+001580 01  WS-HOUR-TABLE VALUE ZERO.
+001590     05  WS-HOUR-COUNT OCCURS 24 TIMES PIC 9(07) COMP.
+001600 77  WS-HOUR-IDX                     PIC 9(02) COMP VALUE ZERO.
+001610 77  WS-HOUR-TEXT                    PIC X(02) VALUE SPACES.
+001620 77  WS-HOUR-NUMBER                  PIC 9(02) VALUE ZERO.
+
+001630 01  WS-REPORT-LINE-OUT              PIC X(80) VALUE SPACES.
+001640 01  WS-HOUR-LINE.
+001650     05  FILLER                      PIC X(06) VALUE '  Hour'.
+001660     05  WS-HL-HOUR                  PIC Z9.
+001670     05  FILLER                      PIC X(03) VALUE ':00'.
+001680     05  FILLER                      PIC X(14) VALUE SPACES.
+001690     05  WS-HL-COUNT                 PIC ZZZ,ZZ9.
+001700     05  FILLER                      PIC X(01) VALUE SPACE.
+001710     05  FILLER                      PIC X(11) VALUE
+001720         'connections'.
+
+001730 PROCEDURE DIVISION.
+001740*============================================================*
+001750 0000-MAINLINE.
+001760*============================================================*
+001770     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001780     PERFORM 2000-PROCESS-LOG THRU 2000-EXIT
+001790         UNTIL WS-EOF.
+001800     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+001810     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001820     STOP RUN.
+
+001830*============================================================*
+001840*  1000 SERIES - INITIALIZATION                              *
+001850*============================================================*
+001860 1000-INITIALIZE.
+001870     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+001880     IF WS-COMMAND-LINE = SPACES
+001890         PERFORM 1100-DEFAULT-TO-YESTERDAY THRU 1100-EXIT
+001900     ELSE
+001910         MOVE WS-COMMAND-LINE TO WS-INPUT-LOG-PATH
+001920     END-IF.
+
+001930     OPEN INPUT ACCESS-LOG-FILE.
+001940     IF WS-ALOG-STATUS NOT = '00'
+001950         DISPLAY 'Error: Unable to open access log '
+001960                 WS-INPUT-LOG-PATH
+001970         STOP RUN
+001980     END-IF.
+
+001990     OPEN OUTPUT REPORT-FILE.
+001991     IF WS-RPT-STATUS NOT = '00'
+001992         DISPLAY 'Error: Unable to open ACCTRPT.OUT'
+001993         STOP RUN
+001994     END-IF.
+
+002000     SET WS-NOT-EOF TO TRUE.
+002010 1000-EXIT.
+002020     EXIT.
+
+002030 1100-DEFAULT-TO-YESTERDAY.
+002040     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+002050     COMPUTE WS-TODAY-INTEGER =
+002060         FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE).
+002070     COMPUTE WS-YESTERDAY-INTEGER = WS-TODAY-INTEGER - 1.
+002080     COMPUTE WS-YESTERDAY-DATE =
+002090         FUNCTION DATE-OF-INTEGER (WS-YESTERDAY-INTEGER).
+002100     STRING 'ACCESS' DELIMITED BY SIZE
+002110            WS-YESTERDAY-DATE DELIMITED BY SIZE
+002120            '.LOG' DELIMITED BY SIZE
+002130         INTO WS-INPUT-LOG-PATH.
+002140 1100-EXIT.
+002150     EXIT.
+
+002160*============================================================*
+002170*  2000 SERIES - READ AND TALLY THE ACCESS LOG                *
+002180*============================================================*
+002190 2000-PROCESS-LOG.
+002200     PERFORM 2100-READ-LOG-RECORD THRU 2100-EXIT.
+002210 2000-EXIT.
+002220     EXIT.
+
+002230 2100-READ-LOG-RECORD.
+002240     READ ACCESS-LOG-FILE
+002250         AT END
+002260             SET WS-EOF TO TRUE
+002270         NOT AT END
+002280             PERFORM 2200-TALLY-RECORD THRU 2200-EXIT
+002290     END-READ.
+002300 2100-EXIT.
+002310     EXIT.
+
+002320 2200-TALLY-RECORD.
+002330     ADD 1 TO WS-TOTAL-CONNECTIONS.
+
+002340     MOVE ALOG-TIMESTAMP (12:2) TO WS-HOUR-TEXT.
+002350     MOVE WS-HOUR-TEXT TO WS-HOUR-NUMBER.
+002360     COMPUTE WS-HOUR-IDX = WS-HOUR-NUMBER + 1.
+002370     ADD 1 TO WS-HOUR-COUNT (WS-HOUR-IDX).
+
+002380     IF NOT ALOG-STATUS-OK
+002390         ADD 1 TO WS-ERROR-ENTRY-COUNT
+002400     END-IF.
+002410 2200-EXIT.
+002420     EXIT.
+
+002430*============================================================*
+002440*  3000 SERIES - FORMAT AND WRITE THE SUMMARY REPORT          *
+002450*============================================================*
+002460 3000-PRINT-REPORT.
+002470     MOVE SPACES TO REPORT-LINE.
+002480     WRITE REPORT-LINE FROM
+002490         'Daily Access Log Summary'.
+002500     MOVE SPACES TO REPORT-LINE.
+002510     WRITE REPORT-LINE FROM
+002520         'Log file reviewed: '.
+002530     MOVE WS-INPUT-LOG-PATH TO WS-REPORT-LINE-OUT.
+002540     WRITE REPORT-LINE FROM WS-REPORT-LINE-OUT.
+002550     MOVE SPACES TO REPORT-LINE.
+002560     WRITE REPORT-LINE.
+
+002570     MOVE WS-TOTAL-CONNECTIONS TO WS-TOTAL-CONN-DISPLAY.
+002580     MOVE SPACES TO WS-REPORT-LINE-OUT.
+002590     STRING 'Total connections: ' DELIMITED BY SIZE
+002600            WS-TOTAL-CONN-DISPLAY DELIMITED BY SIZE
+002610         INTO WS-REPORT-LINE-OUT.
+002620     WRITE REPORT-LINE FROM WS-REPORT-LINE-OUT.
+
+002630     MOVE WS-ERROR-ENTRY-COUNT TO WS-ERROR-COUNT-DISPLAY.
+002640     MOVE SPACES TO WS-REPORT-LINE-OUT.
+002650     STRING 'Error/denied entries: ' DELIMITED BY SIZE
+002660            WS-ERROR-COUNT-DISPLAY DELIMITED BY SIZE
+002670         INTO WS-REPORT-LINE-OUT.
+002680     WRITE REPORT-LINE FROM WS-REPORT-LINE-OUT.
+
+002690     MOVE SPACES TO REPORT-LINE.
+002700     WRITE REPORT-LINE.
+002710     MOVE SPACES TO REPORT-LINE.
+002720     WRITE REPORT-LINE FROM
+002730         'Connections per hour:'.
+
+002740     PERFORM 3100-PRINT-HOUR-LINE THRU 3100-EXIT
+002750         VARYING WS-HOUR-IDX FROM 1 BY 1
+002760         UNTIL WS-HOUR-IDX > 24.
+002770 3000-EXIT.
+002780     EXIT.
+
+002790 3100-PRINT-HOUR-LINE.
+002800     COMPUTE WS-HL-HOUR = WS-HOUR-IDX - 1.
+002810     MOVE WS-HOUR-COUNT (WS-HOUR-IDX) TO WS-HL-COUNT.
+002820     WRITE REPORT-LINE FROM WS-HOUR-LINE.
+002830 3100-EXIT.
+002840     EXIT.
+
+002850*============================================================*
+002860*  9000 SERIES - SHUTDOWN                                    *
+002870*============================================================*
+002880 9000-TERMINATE.
+002890     CLOSE ACCESS-LOG-FILE.
+002900     CLOSE REPORT-FILE.
+002910 9000-EXIT.
+002920     EXIT.
